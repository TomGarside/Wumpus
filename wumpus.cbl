@@ -1,28 +1,133 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WUMPUS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESULT-KEY
+               FILE STATUS IS RESULTS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHECKPOINT-PLAYER-ID
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CAVE-FILE ASSIGN TO "CAVEDEF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CAVE-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "DIFPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                             PIC X(100).
+
+       FD  CAVE-FILE.
+       01  CAVE-DEF-RECORD                          PIC X(6).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-NUM-ROOMS                        PIC 9(2).
+           05 PARM-BAT-COUNT                        PIC 9(1).
+           05 PARM-PIT-COUNT                        PIC 9(1).
+           05 PARM-STARTING-ARROWS                  PIC 9(2).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-PLAYER-ID                  PIC X(8).
+           05 CHECKPOINT-CURRENT-ROOM               PIC 9(2).
+           05 CHECKPOINT-ARROWS                     PIC 9(2).
+           05 CHECKPOINT-STARTING-ARROWS             PIC 9(2).
+           05 CHECKPOINT-ROOMS-VISITED               PIC 9(4).
+           05 CHECKPOINT-VISITED-LOG OCCURS 30 TIMES.
+              10 CHECKPOINT-ROOM-VISITED             PIC X(1).
+              10 CHECKPOINT-ROOM-SENSED-WUMPUS       PIC X(1).
+              10 CHECKPOINT-ROOM-SENSED-BAT          PIC X(1).
+              10 CHECKPOINT-ROOM-SENSED-PIT          PIC X(1).
+           05 CHECKPOINT-CAVE                        PIC X(272).
+
+       FD  RESULTS-FILE.
+       01  RESULT-RECORD.
+           05 RESULT-KEY.
+              10 RESULT-PLAYER-ID                 PIC X(8).
+              10 RESULT-TIMESTAMP                  PIC 9(18).
+           05 RESULT-WUMPUS-ROOM                   PIC 9(2).
+           05 RESULT-STARTING-ARROWS               PIC 9(2).
+           05 RESULT-ARROWS-LEFT                   PIC 9(2).
+           05 RESULT-ROOMS-VISITED                 PIC 9(4).
+           05 RESULT-OUTCOME-CODE                  PIC X(1).
+              88 OUTCOME-WIN                       VALUE "W".
+              88 OUTCOME-EATEN                     VALUE "E".
+              88 OUTCOME-PIT                       VALUE "P".
+              88 OUTCOME-NO-ARROWS                 VALUE "A".
+
        WORKING-STORAGE SECTION.
+       01 RESULTS-FILE-STATUS                      PIC X(2) VALUE "00".
+       01 AUDIT-FILE-STATUS                        PIC X(2) VALUE "00".
+       01 SESSION-TIMESTAMP                        PIC 9(18) VALUE 0.
+       01 AUDIT-EVENT-TEXT                    PIC X(50) VALUE SPACES.
+       01 CHECKPOINT-FILE-STATUS                   PIC X(2) VALUE "00".
+       01 RESTART-ANSWER                           PIC X(1) VALUE "N".
+       01 CHECKPOINT-LOADED                        PIC X(1) VALUE "N".
+       01 CAVE-FILE-STATUS                         PIC X(2) VALUE "00".
+       01 ROOM-INDEX                               PIC 9(2) VALUE 0.
+       01 PARM-FILE-STATUS                         PIC X(2) VALUE "00".
+       01 CAVE-ROOM-COUNT                          PIC 9(2) VALUE 20.
+       01 BAT-COUNT                                PIC 9(1) VALUE 2.
+       01 PIT-COUNT                                PIC 9(1) VALUE 2.
+       01 DEFAULT-STARTING-ARROWS                  PIC 9(2) VALUE 5.
+       01 HAZARD-INDEX                             PIC 9(2) VALUE 0.
+       01 SCAN-HAZARD                              PIC 9(2) VALUE 0.
+       01 COLLISION-FLAG                           PIC X(1) VALUE "N".
+       01 HAZARD-ROOMS.
+          05 BAT-ROOM  OCCURS 5 TIMES              PIC 9(2) VALUE 0.
+          05 PIT-ROOM  OCCURS 5 TIMES              PIC 9(2) VALUE 0.
        01 FLAGS.
           05 FIRST-RAND                         PIC 9(1) VALUE 0.
           05 GAMEOVER                           PIC 9(1) VALUE 0.
           05 ARROW-HIT                          PIC 9(1) VALUE 0.
-       01 ARROW-RM                              PIC 9(1) VALUE 1.
+       01 ARROW-RM                              PIC 9(2) VALUE 1.
        01 ARROW-ROOM-COUNT                      PIC 9(1) VALUE 1.
        01 CURRENT-TIME                          PIC 9(18) VALUE 0.
        01 NUM                                   PIC 9(2) VALUE 5.
        01 SEED                                  PIC 9(2) VALUE 0.
        01 USER-INPUT                            PIC X(20) VALUE SPACES.
-
-       01 ADVENTURER.
-          05 ARROWS                             PIC 9(1) VALUE 5.
-          05 CURRENT-ROOM                       PIC 9(2) VALUE 1.
+       01 SCAN-INDEX                            PIC 9(2) VALUE 0.
+       01 ACTIVE-PLAYER-COUNT                   PIC 9(2) VALUE 0.
+       01 PLAYER-QUIT-FLAG                      PIC X(1) VALUE "N".
+
+       01 ADVENTURERS.
+          05 NUM-PLAYERS                       PIC 9(2) VALUE 1.
+          05 CURRENT-PLAYER-INDEX               PIC 9(2) VALUE 1.
+          05 ADVENTURER OCCURS 8 TIMES.
+             10 PLAYER-ID                      PIC X(8) VALUE SPACES.
+             10 ARROWS                         PIC 9(2) VALUE 5.
+             10 CURRENT-ROOM                   PIC 9(2) VALUE 1.
+             10 STARTING-ARROWS                PIC 9(2) VALUE 5.
+             10 ROOMS-VISITED-COUNT            PIC 9(4) VALUE 0.
+             10 PLAYER-STATUS                  PIC X(1) VALUE "A".
+                88 PLAYER-ACTIVE               VALUE "A".
+                88 PLAYER-FINISHED             VALUE "D".
+             10 PLAYER-OUTCOME-CODE            PIC X(1) VALUE SPACE.
+             10 VISITED-LOG OCCURS 30 TIMES.
+                15 ROOM-VISITED               PIC X(1) VALUE "N".
+                   88 ROOM-WAS-VISITED         VALUE "Y".
+                15 ROOM-SENSED-WUMPUS          PIC X(1) VALUE "N".
+                15 ROOM-SENSED-BAT             PIC X(1) VALUE "N".
+                15 ROOM-SENSED-PIT             PIC X(1) VALUE "N".
        01 ROOMS.
           05 WUMPUS-ROOM                        PIC 9(2)  VALUE 0.
-          05 ROOM  OCCURS 20 TIMES.
-              10   PASSAGE1                     PIC 9(02) VALUE 0.
-              10   PASSAGE2                     PIC 9(02) VALUE 0.
-              10   PASSAGE3                     PIC 9(02) VALUE 0.
+          05 ROOM  OCCURS 30 TIMES.
+              10   PASSAGES.
+                  15 PASSAGE1                    PIC 9(02) VALUE 0.
+                  15 PASSAGE2                    PIC 9(02) VALUE 0.
+                  15 PASSAGE3                    PIC 9(02) VALUE 0.
               10   WUMPUS                       PIC 9(01) VALUE 0.
               10   PIT                          PIC 9(01) VALUE 0.
               10   BAT                          PIC 9(01) VALUE 0.
@@ -41,63 +146,230 @@
 
        P-100-MAIN.
            PERFORM P-500-PRINT-INTRO THRU P-599-EXIT.
-           PERFORM P-200-GEN-CAVE THRU P-200-EXIT.
+           DISPLAY "HOW MANY ADVENTURERS (1-8)?"
+           ACCEPT NUM-PLAYERS
+           IF NUM-PLAYERS < 1 OR NUM-PLAYERS > 8 THEN
+               MOVE 1 TO NUM-PLAYERS
+           END-IF
+           PERFORM VARYING CURRENT-PLAYER-INDEX FROM 1 BY 1
+                   UNTIL CURRENT-PLAYER-INDEX > NUM-PLAYERS
+               DISPLAY "ENTER PLAYER ID FOR PLAYER "
+                       CURRENT-PLAYER-INDEX
+               ACCEPT PLAYER-ID(CURRENT-PLAYER-INDEX)
+           END-PERFORM
+           ACCEPT SESSION-TIMESTAMP FROM TIME
+           OPEN I-O RESULTS-FILE
+           IF RESULTS-FILE-STATUS = "35" THEN
+               OPEN OUTPUT RESULTS-FILE
+               CLOSE RESULTS-FILE
+               OPEN I-O RESULTS-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "05" OR AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 1 TO CURRENT-PLAYER-INDEX
+           MOVE "SESSION START" TO AUDIT-EVENT-TEXT
+           PERFORM P-1100-WRITE-AUDIT-RECORD
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           PERFORM P-150-READ-PARAMETERS THRU P-150-EXIT
+           DISPLAY "RESUME A SAVED GAME (Y/N)?"
+           ACCEPT RESTART-ANSWER
+           IF RESTART-ANSWER = "Y" THEN
+               PERFORM VARYING CURRENT-PLAYER-INDEX FROM 1 BY 1
+                       UNTIL CURRENT-PLAYER-INDEX > NUM-PLAYERS
+                   PERFORM P-1300-LOAD-CHECKPOINT THRU P-1399-EXIT
+               END-PERFORM
+           END-IF
+           IF CHECKPOINT-LOADED NOT = "Y" THEN
+               PERFORM P-200-GEN-CAVE THRU P-200-EXIT
+               PERFORM VARYING CURRENT-PLAYER-INDEX FROM 1 BY 1
+                       UNTIL CURRENT-PLAYER-INDEX > NUM-PLAYERS
+                   MOVE DEFAULT-STARTING-ARROWS
+                        TO ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE DEFAULT-STARTING-ARROWS
+                        TO STARTING-ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE 1 TO ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX)
+                   MOVE 1 TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                   MOVE "A" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+                   MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX, 1)
+               END-PERFORM
+           END-IF
+           MOVE 1 TO CURRENT-PLAYER-INDEX
            PERFORM P-400-GAME-LOOP UNTIL GAMEOVER=1
+           MOVE "SESSION END" TO AUDIT-EVENT-TEXT
+           PERFORM P-1100-WRITE-AUDIT-RECORD
+           CLOSE RESULTS-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
            GOBACK.
        P-199-EXIT.
            EXIT.
 
+       P-150-READ-PARAMETERS.
+          OPEN INPUT PARM-FILE
+          IF PARM-FILE-STATUS NOT = "00" THEN
+             DISPLAY "NO DIFFICULTY PARAMETERS FOUND - USING DEFAULTS"
+          ELSE
+             READ PARM-FILE
+                AT END
+                   DISPLAY "DIFPARM IS EMPTY - USING DEFAULTS"
+                NOT AT END
+                   IF PARM-NUM-ROOMS >= 1 AND PARM-NUM-ROOMS <= 30 THEN
+                      MOVE PARM-NUM-ROOMS TO CAVE-ROOM-COUNT
+                   ELSE
+                      DISPLAY "DIFPARM ROOM COUNT OUT OF RANGE (1-30)"
+                              " - USING DEFAULT"
+                   END-IF
+                   IF PARM-BAT-COUNT >= 1 AND PARM-BAT-COUNT <= 5 THEN
+                      MOVE PARM-BAT-COUNT TO BAT-COUNT
+                   ELSE
+                      DISPLAY "DIFPARM BAT COUNT OUT OF RANGE (1-5)"
+                              " - USING DEFAULT"
+                   END-IF
+                   IF PARM-PIT-COUNT >= 1 AND PARM-PIT-COUNT <= 5 THEN
+                      MOVE PARM-PIT-COUNT TO PIT-COUNT
+                   ELSE
+                      DISPLAY "DIFPARM PIT COUNT OUT OF RANGE (1-5)"
+                              " - USING DEFAULT"
+                   END-IF
+                   IF PARM-STARTING-ARROWS >= 1 THEN
+                      MOVE PARM-STARTING-ARROWS
+                           TO DEFAULT-STARTING-ARROWS
+                   ELSE
+                      DISPLAY "DIFPARM STARTING ARROWS OUT OF RANGE"
+                              " - USING DEFAULT"
+                   END-IF
+             END-READ
+             CLOSE PARM-FILE
+          END-IF.
+       P-150-EXIT.
+          EXIT.
+
        P-200-GEN-CAVE.
-       MOVE 020506000 TO ROOM(1)
-       MOVE 010307000 TO ROOM(2)
-       MOVE 020408000 TO ROOM(3)
-       MOVE 030509000 TO ROOM(4)
-       MOVE 010410000 TO ROOM(5)
-       MOVE 011112000 TO ROOM(6)
-       MOVE 031213000 TO ROOM(7)
-       MOVE 031314000 TO ROOM(8)
-       MOVE 041415000 TO ROOM(9)
-       MOVE 051115000 TO ROOM(10)
-       MOVE 061016000 TO ROOM(11)
-       MOVE 060717000 TO ROOM(12)
-       MOVE 070818000 TO ROOM(13)
-       MOVE 080919000 TO ROOM(14)
-       MOVE 091020000 TO ROOM(15)
-       MOVE 111720000 TO ROOM(16)
-       MOVE 121618000 TO ROOM(17)
-       MOVE 131719000 TO ROOM(18)
-       MOVE 141820000 TO ROOM(19)
-       MOVE 151619000 TO ROOM(20)
-
-
-       PERFORM P-300-GEN-RANDNO
-       MOVE 1 TO WUMPUS (NUM)
-       MOVE NUM TO WUMPUS-ROOM
-
-       PERFORM P-300-GEN-RANDNO
-       MOVE 1 TO BAT (NUM)
-
-       PERFORM P-300-GEN-RANDNO
-       MOVE 1 TO BAT (NUM)
-
-       PERFORM P-300-GEN-RANDNO
-       MOVE 1 TO PIT (NUM)
-
-       PERFORM P-300-GEN-RANDNO
-       MOVE 1 TO PIT (NUM).
+       PERFORM P-210-LOAD-CAVE-LAYOUT THRU P-210-EXIT
+
+       IF GAMEOVER NOT = 1 THEN
+          IF BAT-COUNT + PIT-COUNT + 2 > CAVE-ROOM-COUNT THEN
+             DISPLAY "BAT/PIT COUNT TOO HIGH FOR CAVE SIZE - CANNOT "
+                     "START"
+             MOVE 1 TO GAMEOVER
+          ELSE
+             PERFORM P-300-GEN-RANDNO
+             MOVE NUM TO WUMPUS-ROOM
+
+             PERFORM P-230-RECONCILE-HAZARDS THRU P-230-EXIT
+          END-IF
+       END-IF.
 
        P-200-EXIT.
           EXIT.
 
+       P-210-LOAD-CAVE-LAYOUT.
+          OPEN INPUT CAVE-FILE
+          IF CAVE-FILE-STATUS NOT = "00" THEN
+             DISPLAY "CAVE DEFINITION FILE NOT FOUND - CANNOT START"
+             MOVE 1 TO GAMEOVER
+          ELSE
+             PERFORM VARYING ROOM-INDEX FROM 1 BY 1
+                     UNTIL ROOM-INDEX > CAVE-ROOM-COUNT
+                READ CAVE-FILE INTO PASSAGES(ROOM-INDEX)
+                   AT END
+                      DISPLAY "CAVE DEFINITION FILE IS SHORT OF ROOMS"
+                      COMPUTE CAVE-ROOM-COUNT = ROOM-INDEX - 1
+                END-READ
+             END-PERFORM
+             CLOSE CAVE-FILE
+             IF CAVE-ROOM-COUNT < 1 THEN
+                DISPLAY "CAVE DEFINITION FILE HAS NO ROOMS - CANNOT "
+                        "START"
+                MOVE 1 TO GAMEOVER
+             END-IF
+          END-IF.
+       P-210-EXIT.
+          EXIT.
+
+       P-230-RECONCILE-HAZARDS.
+          PERFORM UNTIL WUMPUS-ROOM NOT EQUAL 1
+             PERFORM P-300-GEN-RANDNO
+             MOVE NUM TO WUMPUS-ROOM
+          END-PERFORM
+
+          PERFORM VARYING HAZARD-INDEX FROM 1 BY 1
+                  UNTIL HAZARD-INDEX > BAT-COUNT
+             MOVE "Y" TO COLLISION-FLAG
+             PERFORM UNTIL COLLISION-FLAG EQUAL "N"
+                PERFORM P-300-GEN-RANDNO
+                MOVE NUM TO BAT-ROOM(HAZARD-INDEX)
+                MOVE "N" TO COLLISION-FLAG
+                IF BAT-ROOM(HAZARD-INDEX) EQUAL 1 OR
+                   BAT-ROOM(HAZARD-INDEX) EQUAL WUMPUS-ROOM THEN
+                   MOVE "Y" TO COLLISION-FLAG
+                END-IF
+                PERFORM VARYING SCAN-HAZARD FROM 1 BY 1
+                        UNTIL SCAN-HAZARD >= HAZARD-INDEX
+                   IF BAT-ROOM(HAZARD-INDEX) EQUAL BAT-ROOM(SCAN-HAZARD)
+                      THEN
+                      MOVE "Y" TO COLLISION-FLAG
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+          END-PERFORM
+
+          PERFORM VARYING HAZARD-INDEX FROM 1 BY 1
+                  UNTIL HAZARD-INDEX > PIT-COUNT
+             MOVE "Y" TO COLLISION-FLAG
+             PERFORM UNTIL COLLISION-FLAG EQUAL "N"
+                PERFORM P-300-GEN-RANDNO
+                MOVE NUM TO PIT-ROOM(HAZARD-INDEX)
+                MOVE "N" TO COLLISION-FLAG
+                IF PIT-ROOM(HAZARD-INDEX) EQUAL 1 OR
+                   PIT-ROOM(HAZARD-INDEX) EQUAL WUMPUS-ROOM THEN
+                   MOVE "Y" TO COLLISION-FLAG
+                END-IF
+                PERFORM VARYING SCAN-HAZARD FROM 1 BY 1
+                        UNTIL SCAN-HAZARD > BAT-COUNT
+                   IF PIT-ROOM(HAZARD-INDEX) EQUAL BAT-ROOM(SCAN-HAZARD)
+                      THEN
+                      MOVE "Y" TO COLLISION-FLAG
+                   END-IF
+                END-PERFORM
+                PERFORM VARYING SCAN-HAZARD FROM 1 BY 1
+                        UNTIL SCAN-HAZARD >= HAZARD-INDEX
+                   IF PIT-ROOM(HAZARD-INDEX) EQUAL PIT-ROOM(SCAN-HAZARD)
+                      THEN
+                      MOVE "Y" TO COLLISION-FLAG
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+          END-PERFORM
+
+          MOVE 1 TO WUMPUS(WUMPUS-ROOM)
+          PERFORM VARYING HAZARD-INDEX FROM 1 BY 1
+                  UNTIL HAZARD-INDEX > BAT-COUNT
+             MOVE 1 TO BAT(BAT-ROOM(HAZARD-INDEX))
+          END-PERFORM
+          PERFORM VARYING HAZARD-INDEX FROM 1 BY 1
+                  UNTIL HAZARD-INDEX > PIT-COUNT
+             MOVE 1 TO PIT(PIT-ROOM(HAZARD-INDEX))
+          END-PERFORM.
+       P-230-EXIT.
+          EXIT.
+
        P-300-GEN-RANDNO.
           IF FIRST-RAND EQUAL ZERO THEN
             ACCEPT CURRENT-TIME FROM TIME
             MOVE CURRENT-TIME(16:2) TO SEED
-            COMPUTE NUM = FUNCTION RANDOM(SEED) * 20 + 1
-            COMPUTE NUM = FUNCTION RANDOM * 20 + 1
+            COMPUTE NUM = FUNCTION RANDOM(SEED) * CAVE-ROOM-COUNT + 1
+            COMPUTE NUM = FUNCTION RANDOM * CAVE-ROOM-COUNT + 1
             MOVE 1 TO FIRST-RAND
           ELSE
-            COMPUTE NUM = FUNCTION RANDOM * 20 + 1
+            COMPUTE NUM = FUNCTION RANDOM * CAVE-ROOM-COUNT + 1
           END-IF.
           DISPLAY NUM.
        P-300-EXIT.
@@ -105,52 +377,119 @@
 
        P-400-GAME-LOOP.
 
-        IF BAT(CURRENT-ROOM) EQUAL 1 THEN
+        DISPLAY "IT IS " PLAYER-ID(CURRENT-PLAYER-INDEX) "'S TURN"
+
+        IF BAT(CURRENT-ROOM(CURRENT-PLAYER-INDEX)) EQUAL 1 THEN
             PERFORM P-900-DISPLAY-BATS
             PERFORM P-300-GEN-RANDNO
-            MOVE NUM TO CURRENT-ROOM
+            MOVE NUM TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+            COMPUTE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) =
+                ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) + 1
+            MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX,
+                 CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+            MOVE "BAT TELEPORT" TO AUDIT-EVENT-TEXT
+            PERFORM P-1100-WRITE-AUDIT-RECORD
         END-IF
 
-        IF WUMPUS(CURRENT-ROOM) EQUAL 1 THEN
+        IF WUMPUS(CURRENT-ROOM(CURRENT-PLAYER-INDEX)) EQUAL 1 THEN
             PERFORM P-800-DISPLAY-WUMPUS
-            MOVE 1 TO GAMEOVER
+            MOVE "D" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+            MOVE "E" TO PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX)
+            MOVE "EATEN BY WUMPUS" TO AUDIT-EVENT-TEXT
+            PERFORM P-1100-WRITE-AUDIT-RECORD
+            PERFORM P-1000-WRITE-RESULT
             NEXT SENTENCE
         END-IF
 
-        IF PIT(CURRENT-ROOM) EQUAL 1 THEN
+        IF PIT(CURRENT-ROOM(CURRENT-PLAYER-INDEX)) EQUAL 1 THEN
             DISPLAY 'YOU STUMBLE DOWN A BOTTOMLESS PIT'
-            MOVE 1 TO GAMEOVER
+            MOVE "D" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+            MOVE "P" TO PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX)
+            MOVE "FELL IN PIT" TO AUDIT-EVENT-TEXT
+            PERFORM P-1100-WRITE-AUDIT-RECORD
+            PERFORM P-1000-WRITE-RESULT
             NEXT SENTENCE
         END-IF
 
-        IF WUMPUS(PASSAGE1(CURRENT-ROOM)) EQUAL 1 OR
-           WUMPUS(PASSAGE2(CURRENT-ROOM)) EQUAL 1 OR
-           WUMPUS(PASSAGE3(CURRENT-ROOM)) EQUAL 1
+        IF WUMPUS(PASSAGE1(CURRENT-ROOM(CURRENT-PLAYER-INDEX)))
+              EQUAL 1 OR
+           WUMPUS(PASSAGE2(CURRENT-ROOM(CURRENT-PLAYER-INDEX)))
+              EQUAL 1 OR
+           WUMPUS(PASSAGE3(CURRENT-ROOM(CURRENT-PLAYER-INDEX)))
+              EQUAL 1
            THEN
            DISPLAY "YOU SMELL THE DANK ODOUR OF THE WUMPUS"
+           MOVE "Y" TO ROOM-SENSED-WUMPUS(CURRENT-PLAYER-INDEX,
+                CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+           MOVE "SENSE WUMPUS" TO AUDIT-EVENT-TEXT
+           PERFORM P-1100-WRITE-AUDIT-RECORD
         END-IF
 
-        IF BAT(PASSAGE1(CURRENT-ROOM)) EQUAL 1 OR
-           BAT(PASSAGE2(CURRENT-ROOM)) EQUAL 1 OR
-           BAT(PASSAGE3(CURRENT-ROOM)) EQUAL 1
+        IF BAT(PASSAGE1(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1 OR
+           BAT(PASSAGE2(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1 OR
+           BAT(PASSAGE3(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1
            THEN
            DISPLAY "YOU HEAR A DISTANT FLAPPING"
+           MOVE "Y" TO ROOM-SENSED-BAT(CURRENT-PLAYER-INDEX,
+                CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+           MOVE "SENSE BAT" TO AUDIT-EVENT-TEXT
+           PERFORM P-1100-WRITE-AUDIT-RECORD
         END-IF
 
-        IF PIT(PASSAGE1(CURRENT-ROOM)) EQUAL 1 OR
-           PIT(PASSAGE2(CURRENT-ROOM)) EQUAL 1 OR
-           PIT(PASSAGE3(CURRENT-ROOM)) EQUAL 1
+        IF PIT(PASSAGE1(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1 OR
+           PIT(PASSAGE2(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1 OR
+           PIT(PASSAGE3(CURRENT-ROOM(CURRENT-PLAYER-INDEX))) EQUAL 1
            THEN
            DISPLAY "YOU FEEL A COLD BREEZE"
+           MOVE "Y" TO ROOM-SENSED-PIT(CURRENT-PLAYER-INDEX,
+                CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+           MOVE "SENSE PIT" TO AUDIT-EVENT-TEXT
+           PERFORM P-1100-WRITE-AUDIT-RECORD
         END-IF.
 
-        IF GAMEOVER EQUAL ZERO THEN
+        IF PLAYER-ACTIVE(CURRENT-PLAYER-INDEX) THEN
             PERFORM P-600-ACCEPT-COMMAND THRU P-699-EXIT
         END-IF.
 
+        IF PLAYER-FINISHED(CURRENT-PLAYER-INDEX) THEN
+            IF PLAYER-QUIT-FLAG EQUAL "Y" THEN
+                PERFORM P-1400-WRITE-CHECKPOINT THRU P-1499-EXIT
+                MOVE "N" TO PLAYER-QUIT-FLAG
+            ELSE
+                PERFORM P-1500-DELETE-CHECKPOINT THRU P-1599-EXIT
+            END-IF
+        ELSE
+            PERFORM P-1400-WRITE-CHECKPOINT THRU P-1499-EXIT
+        END-IF.
+
+        PERFORM P-450-ADVANCE-PLAYER THRU P-450-EXIT.
+
        P-499-EXIT.
           EXIT.
 
+       P-450-ADVANCE-PLAYER.
+          MOVE 0 TO ACTIVE-PLAYER-COUNT
+          PERFORM VARYING SCAN-INDEX FROM 1 BY 1
+                  UNTIL SCAN-INDEX > NUM-PLAYERS
+             IF PLAYER-ACTIVE(SCAN-INDEX) THEN
+                ADD 1 TO ACTIVE-PLAYER-COUNT
+             END-IF
+          END-PERFORM
+          IF ACTIVE-PLAYER-COUNT EQUAL ZERO THEN
+             MOVE 1 TO GAMEOVER
+          ELSE
+             PERFORM VARYING SCAN-INDEX FROM 1 BY 1
+                     UNTIL SCAN-INDEX > NUM-PLAYERS
+                COMPUTE CURRENT-PLAYER-INDEX =
+                    FUNCTION MOD(CURRENT-PLAYER-INDEX, NUM-PLAYERS) + 1
+                IF PLAYER-ACTIVE(CURRENT-PLAYER-INDEX) THEN
+                   MOVE NUM-PLAYERS TO SCAN-INDEX
+                END-IF
+             END-PERFORM
+          END-IF.
+       P-450-EXIT.
+          EXIT.
+
        P-500-PRINT-INTRO.
         DISPLAY "INTRO PLACE HOLDER".
 
@@ -158,34 +497,74 @@
           EXIT.
 
        P-600-ACCEPT-COMMAND.
-         DISPLAY 'YOU ARE IN ROOM ' CURRENT-ROOM
+         DISPLAY 'YOU ARE IN ROOM ' CURRENT-ROOM(CURRENT-PLAYER-INDEX)
          DISPLAY "WHAT WOULD YOU LIKE TO DO ?"
-         ACCEPT USER-INPUT FROM CONSOLE
+         ACCEPT USER-INPUT
+             ON EXCEPTION
+                 DISPLAY "SYSIN EXHAUSTED - ENDING TURN FOR "
+                         PLAYER-ID(CURRENT-PLAYER-INDEX)
+                 MOVE "QUIT" TO USER-INPUT
+         END-ACCEPT
+         MOVE SPACES TO AUDIT-EVENT-TEXT
+         STRING "COMMAND " DELIMITED BY SIZE
+                USER-INPUT DELIMITED BY SIZE
+           INTO AUDIT-EVENT-TEXT
+         END-STRING
+         PERFORM P-1100-WRITE-AUDIT-RECORD
          EVALUATE USER-INPUT(1:4)
                   WHEN "GO 1"
-                      MOVE PASSAGE1(CURRENT-ROOM) TO CURRENT-ROOM
+                      MOVE PASSAGE1(CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                           TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                  COMPUTE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) =
+                          ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) + 1
+                      MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX,
+                           CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                      MOVE "MOVED" TO AUDIT-EVENT-TEXT
+                      PERFORM P-1100-WRITE-AUDIT-RECORD
                   WHEN "GO 2"
-                      MOVE PASSAGE2(CURRENT-ROOM) TO CURRENT-ROOM
+                      MOVE PASSAGE2(CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                           TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                  COMPUTE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) =
+                          ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) + 1
+                      MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX,
+                           CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                      MOVE "MOVED" TO AUDIT-EVENT-TEXT
+                      PERFORM P-1100-WRITE-AUDIT-RECORD
                   WHEN "GO 3"
-                      MOVE PASSAGE3(CURRENT-ROOM) TO CURRENT-ROOM
+                      MOVE PASSAGE3(CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                           TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                  COMPUTE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) =
+                          ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX) + 1
+                      MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX,
+                           CURRENT-ROOM(CURRENT-PLAYER-INDEX))
+                      MOVE "MOVED" TO AUDIT-EVENT-TEXT
+                      PERFORM P-1100-WRITE-AUDIT-RECORD
                   WHEN "SHOO"
                       DISPLAY "TWAAANG"
                       UNSTRING USER-INPUT DELIMITED BY SPACES INTO COM,
                       AROOM(1), AROOM(2), AROOM(3), AROOM(4), AROOM(5)
-                      COMPUTE ARROWS = ARROWS - 1
+                      COMPUTE ARROWS(CURRENT-PLAYER-INDEX) =
+                          ARROWS(CURRENT-PLAYER-INDEX) - 1
                       PERFORM P-700-SHOOT-ARROW THRU P-799-EXIT
                   WHEN "QUIT"
-                      GOBACK
+                      DISPLAY "PLAYER " PLAYER-ID(CURRENT-PLAYER-INDEX)
+                              " HAS QUIT"
+                      MOVE "D" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+                      MOVE "Y" TO PLAYER-QUIT-FLAG
+                      MOVE "PLAYER QUIT" TO AUDIT-EVENT-TEXT
+                      PERFORM P-1100-WRITE-AUDIT-RECORD
                   WHEN "PRIN"
-                       DISPLAY " <-1---2---3---4---5->
-                                __/__/___/___/___/_
-                                _6___7___8___9___10
-                                / \ / \ / \ / \ / \
-                               11__12__13__14__15__
-                              __\___\___\___\___\__
-                              <-16--17--18--19--20-> "
+                       DISPLAY " <-1---2---3---4---5->"
+                       DISPLAY "  __/__/___/___/___/_ "
+                       DISPLAY "  _6___7___8___9___10 "
+                       DISPLAY "  / \ / \ / \ / \ / \ "
+                       DISPLAY " 11__12__13__14__15__ "
+                       DISPLAY "__\___\___\___\___\__ "
+                       DISPLAY "<-16--17--18--19--20-> "
                   WHEN "CHEA"
                         DISPLAY WUMPUS-ROOM
+                  WHEN "MAP "
+                        PERFORM P-650-DISPLAY-MAP THRU P-659-EXIT
                   WHEN OTHER
                       DISPLAY "IM SORRY I DONT UNDERSTAND"
                       DISPLAY "TRY GO 1,2 OR 3"
@@ -195,24 +574,62 @@
        P-699-EXIT.
         EXIT.
 
+       P-650-DISPLAY-MAP.
+          DISPLAY "===== " PLAYER-ID(CURRENT-PLAYER-INDEX)
+                  "'S DISCOVERED ROOMS ====="
+          PERFORM VARYING ROOM-INDEX FROM 1 BY 1
+                  UNTIL ROOM-INDEX > CAVE-ROOM-COUNT
+             IF ROOM-WAS-VISITED(CURRENT-PLAYER-INDEX, ROOM-INDEX) THEN
+                DISPLAY "ROOM " ROOM-INDEX " -> "
+                        PASSAGE1(ROOM-INDEX) " "
+                        PASSAGE2(ROOM-INDEX) " "
+                        PASSAGE3(ROOM-INDEX)
+                IF ROOM-SENSED-WUMPUS(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   EQUAL "Y" THEN
+                   DISPLAY "   YOU SMELLED THE WUMPUS HERE"
+                END-IF
+                IF ROOM-SENSED-BAT(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   EQUAL "Y" THEN
+                   DISPLAY "   YOU HEARD BATS HERE"
+                END-IF
+                IF ROOM-SENSED-PIT(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   EQUAL "Y" THEN
+                   DISPLAY "   YOU FELT A COLD BREEZE HERE"
+                END-IF
+             END-IF
+          END-PERFORM
+          DISPLAY "==================================".
+       P-659-EXIT.
+          EXIT.
+
        P-700-SHOOT-ARROW.
-           MOVE CURRENT-ROOM TO ARROW-RM
+           MOVE 1 TO ARROW-ROOM-COUNT
+           MOVE CURRENT-ROOM(CURRENT-PLAYER-INDEX) TO ARROW-RM
 
           PERFORM UNTIL ARROW-HIT EQUAL 1
              DISPLAY ARROW-RM
-             IF AROOM(ARROW-ROOM-COUNT) EQUALS PASSAGE1(ARROW-RM) OR
+             IF AROOM(ARROW-ROOM-COUNT) EQUAL PASSAGE1(ARROW-RM) OR
                                 PASSAGE2(ARROW-RM) OR
                                 PASSAGE3(ARROW-RM) THEN
-                IF WUMPUS(AROOM(ARROW-ROOM-COUNT)) EQUALS 1 THEN
+                MOVE "ARROW ENTERED ROOM" TO AUDIT-EVENT-TEXT
+                PERFORM P-1100-WRITE-AUDIT-RECORD
+                IF WUMPUS(AROOM(ARROW-ROOM-COUNT)) EQUAL 1 THEN
                     DISPLAY KILLED-WUMPUS-MESSAGE
-                    MOVE 1 TO GAMEOVER
+                    MOVE "D" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
                     MOVE 1 TO ARROW-HIT
+                    MOVE "W" TO
+                         PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX)
+                    MOVE "ARROW KILLED WUMPUS" TO AUDIT-EVENT-TEXT
+                    PERFORM P-1100-WRITE-AUDIT-RECORD
+                    PERFORM P-1000-WRITE-RESULT
                 END-IF
                 MOVE AROOM(ARROW-ROOM-COUNT) TO ARROW-RM
                 COMPUTE ARROW-ROOM-COUNT = ARROW-ROOM-COUNT + 1
              ELSE
                  DISPLAY ARROW-MESAGE
                  MOVE 1 TO ARROW-HIT
+                 MOVE "ARROW BOUNCED OFF WALL" TO AUDIT-EVENT-TEXT
+                 PERFORM P-1100-WRITE-AUDIT-RECORD
                  PERFORM P-300-GEN-RANDNO
                  IF NUM < 15 THEN
                    DISPLAY "YOU WOKE THE WUMPUS"
@@ -220,14 +637,21 @@
                    PERFORM P-300-GEN-RANDNO
                    MOVE 1 TO WUMPUS (NUM)
                    MOVE NUM TO WUMPUS-ROOM
+                   MOVE "WUMPUS RELOCATED" TO AUDIT-EVENT-TEXT
+                   PERFORM P-1100-WRITE-AUDIT-RECORD
                  END-IF
               END-IF
           END-PERFORM
           INITIALIZE ARROW-HIT
 
-          IF ARROWS EQUAL ZERO THEN
+          IF ARROWS(CURRENT-PLAYER-INDEX) EQUAL ZERO AND
+             PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX) NOT = "W" THEN
             DISPLAY "UH OH OUT OF ARROWS"
-            MOVE 1 TO GAMEOVER
+            MOVE "D" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+            MOVE "A" TO PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX)
+            MOVE "OUT OF ARROWS" TO AUDIT-EVENT-TEXT
+            PERFORM P-1100-WRITE-AUDIT-RECORD
+            PERFORM P-1000-WRITE-RESULT
           END-IF.
 
        P-799-EXIT.
@@ -284,3 +708,123 @@
 
        P-999-EXIT.
            EXIT.
+
+       P-1000-WRITE-RESULT.
+           ACCEPT CURRENT-TIME FROM TIME
+           MOVE PLAYER-ID(CURRENT-PLAYER-INDEX) TO RESULT-PLAYER-ID
+           MOVE CURRENT-TIME TO RESULT-TIMESTAMP
+           MOVE WUMPUS-ROOM TO RESULT-WUMPUS-ROOM
+           MOVE STARTING-ARROWS(CURRENT-PLAYER-INDEX)
+                TO RESULT-STARTING-ARROWS
+           MOVE ARROWS(CURRENT-PLAYER-INDEX) TO RESULT-ARROWS-LEFT
+           MOVE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX)
+                TO RESULT-ROOMS-VISITED
+           MOVE PLAYER-OUTCOME-CODE(CURRENT-PLAYER-INDEX)
+                TO RESULT-OUTCOME-CODE
+           WRITE RESULT-RECORD
+               INVALID KEY
+                   DISPLAY "DUPLICATE RESULT KEY - RECORD NOT SAVED"
+           END-WRITE.
+       P-1099-EXIT.
+           EXIT.
+
+       P-1100-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           STRING SESSION-TIMESTAMP  DELIMITED BY SIZE
+                  " PLAYER "         DELIMITED BY SIZE
+                  PLAYER-ID(CURRENT-PLAYER-INDEX) DELIMITED BY SIZE
+                  " ROOM "           DELIMITED BY SIZE
+                  CURRENT-ROOM(CURRENT-PLAYER-INDEX) DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  AUDIT-EVENT-TEXT   DELIMITED BY SIZE
+             INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD.
+       P-1199-EXIT.
+           EXIT.
+
+       P-1300-LOAD-CHECKPOINT.
+           MOVE PLAYER-ID(CURRENT-PLAYER-INDEX) TO CHECKPOINT-PLAYER-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "NO SAVED GAME FOUND FOR "
+                           PLAYER-ID(CURRENT-PLAYER-INDEX)
+                   MOVE 1 TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                   MOVE DEFAULT-STARTING-ARROWS
+                        TO ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE ARROWS(CURRENT-PLAYER-INDEX)
+                        TO STARTING-ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE 1 TO ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX)
+                   MOVE "A" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+                   MOVE "Y" TO ROOM-VISITED(CURRENT-PLAYER-INDEX, 1)
+               NOT INVALID KEY
+                   MOVE CHECKPOINT-CURRENT-ROOM
+                        TO CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                   MOVE CHECKPOINT-ARROWS
+                        TO ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE CHECKPOINT-STARTING-ARROWS
+                        TO STARTING-ARROWS(CURRENT-PLAYER-INDEX)
+                   MOVE CHECKPOINT-ROOMS-VISITED
+                        TO ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX)
+                   MOVE "A" TO PLAYER-STATUS(CURRENT-PLAYER-INDEX)
+                   PERFORM VARYING ROOM-INDEX FROM 1 BY 1
+                           UNTIL ROOM-INDEX > CAVE-ROOM-COUNT
+                      MOVE CHECKPOINT-ROOM-VISITED(ROOM-INDEX)
+                           TO ROOM-VISITED(CURRENT-PLAYER-INDEX,
+                              ROOM-INDEX)
+                      MOVE CHECKPOINT-ROOM-SENSED-WUMPUS(ROOM-INDEX)
+                           TO ROOM-SENSED-WUMPUS(CURRENT-PLAYER-INDEX,
+                              ROOM-INDEX)
+                      MOVE CHECKPOINT-ROOM-SENSED-BAT(ROOM-INDEX)
+                           TO ROOM-SENSED-BAT(CURRENT-PLAYER-INDEX,
+                              ROOM-INDEX)
+                      MOVE CHECKPOINT-ROOM-SENSED-PIT(ROOM-INDEX)
+                           TO ROOM-SENSED-PIT(CURRENT-PLAYER-INDEX,
+                              ROOM-INDEX)
+                   END-PERFORM
+                   IF CHECKPOINT-LOADED NOT = "Y" THEN
+                       MOVE CHECKPOINT-CAVE TO ROOMS
+                       MOVE "Y" TO CHECKPOINT-LOADED
+                   END-IF
+                   DISPLAY "GAME RESTORED FOR "
+                           PLAYER-ID(CURRENT-PLAYER-INDEX)
+           END-READ.
+       P-1399-EXIT.
+           EXIT.
+
+       P-1400-WRITE-CHECKPOINT.
+           MOVE PLAYER-ID(CURRENT-PLAYER-INDEX) TO CHECKPOINT-PLAYER-ID
+           MOVE CURRENT-ROOM(CURRENT-PLAYER-INDEX)
+                TO CHECKPOINT-CURRENT-ROOM
+           MOVE ARROWS(CURRENT-PLAYER-INDEX) TO CHECKPOINT-ARROWS
+           MOVE STARTING-ARROWS(CURRENT-PLAYER-INDEX)
+                TO CHECKPOINT-STARTING-ARROWS
+           MOVE ROOMS-VISITED-COUNT(CURRENT-PLAYER-INDEX)
+                TO CHECKPOINT-ROOMS-VISITED
+           PERFORM VARYING ROOM-INDEX FROM 1 BY 1
+                   UNTIL ROOM-INDEX > CAVE-ROOM-COUNT
+              MOVE ROOM-VISITED(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   TO CHECKPOINT-ROOM-VISITED(ROOM-INDEX)
+              MOVE ROOM-SENSED-WUMPUS(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   TO CHECKPOINT-ROOM-SENSED-WUMPUS(ROOM-INDEX)
+              MOVE ROOM-SENSED-BAT(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   TO CHECKPOINT-ROOM-SENSED-BAT(ROOM-INDEX)
+              MOVE ROOM-SENSED-PIT(CURRENT-PLAYER-INDEX, ROOM-INDEX)
+                   TO CHECKPOINT-ROOM-SENSED-PIT(ROOM-INDEX)
+           END-PERFORM
+           MOVE ROOMS TO CHECKPOINT-CAVE
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+       P-1499-EXIT.
+           EXIT.
+
+       P-1500-DELETE-CHECKPOINT.
+           MOVE PLAYER-ID(CURRENT-PLAYER-INDEX) TO CHECKPOINT-PLAYER-ID
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+       P-1599-EXIT.
+           EXIT.
