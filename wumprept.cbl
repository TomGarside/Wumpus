@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WUMPREPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RESULT-KEY
+               FILE STATUS IS RESULTS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+       01  RESULT-RECORD.
+           05 RESULT-KEY.
+              10 RESULT-PLAYER-ID                 PIC X(8).
+              10 RESULT-TIMESTAMP                  PIC 9(18).
+           05 RESULT-WUMPUS-ROOM                   PIC 9(2).
+           05 RESULT-STARTING-ARROWS               PIC 9(2).
+           05 RESULT-ARROWS-LEFT                   PIC 9(2).
+           05 RESULT-ROOMS-VISITED                 PIC 9(4).
+           05 RESULT-OUTCOME-CODE                  PIC X(1).
+              88 OUTCOME-WIN                       VALUE "W".
+              88 OUTCOME-EATEN                     VALUE "E".
+              88 OUTCOME-PIT                       VALUE "P".
+              88 OUTCOME-NO-ARROWS                 VALUE "A".
+
+       WORKING-STORAGE SECTION.
+       01 RESULTS-FILE-STATUS                      PIC X(2) VALUE "00".
+       01 END-OF-RESULTS                           PIC X(1) VALUE "N".
+       01 GAMES-PLAYED                             PIC 9(6) VALUE 0.
+       01 WIN-COUNT                                PIC 9(6) VALUE 0.
+       01 EATEN-COUNT                              PIC 9(6) VALUE 0.
+       01 PIT-COUNT                                PIC 9(6) VALUE 0.
+       01 NO-ARROWS-COUNT                          PIC 9(6) VALUE 0.
+       01 ARROWS-USED-TOTAL                        PIC 9(8) VALUE 0.
+       01 ARROWS-USED-THIS-GAME                    PIC S9(4) VALUE 0.
+       01 WIN-RATE                                 PIC ZZ9.99 VALUE 0.
+       01 EATEN-RATE                               PIC ZZ9.99 VALUE 0.
+       01 PIT-RATE                                 PIC ZZ9.99 VALUE 0.
+       01 NO-ARROWS-RATE                           PIC ZZ9.99 VALUE 0.
+       01 AVG-ARROWS-PER-WIN                       PIC ZZ9.99 VALUE 0.
+       01 WS-HOUR                                  PIC 9(2) VALUE 0.
+       01 HOUR-INDEX                               PIC 9(2) VALUE 0.
+       01 BUSIEST-HOUR                             PIC 9(2) VALUE 0.
+       01 BUSIEST-HOUR-COUNT                       PIC 9(6) VALUE 0.
+       01 HOUR-TABLE.
+          05 HOUR-COUNT OCCURS 24 TIMES            PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       P-100-MAIN.
+           PERFORM P-200-OPEN-RESULTS THRU P-200-EXIT
+           PERFORM P-300-READ-RESULTS THRU P-300-EXIT
+               UNTIL END-OF-RESULTS EQUAL "Y"
+           CLOSE RESULTS-FILE
+           PERFORM P-400-PRINT-REPORT THRU P-400-EXIT
+           GOBACK.
+       P-199-EXIT.
+           EXIT.
+
+       P-200-OPEN-RESULTS.
+           OPEN INPUT RESULTS-FILE
+           IF RESULTS-FILE-STATUS NOT = "00" THEN
+               DISPLAY "NO RESULTS FILE FOUND - NOTHING TO REPORT"
+               MOVE "Y" TO END-OF-RESULTS
+           END-IF.
+       P-200-EXIT.
+           EXIT.
+
+       P-300-READ-RESULTS.
+           READ RESULTS-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO END-OF-RESULTS
+               NOT AT END
+                   PERFORM P-350-TALLY-RESULT THRU P-350-EXIT
+           END-READ.
+       P-300-EXIT.
+           EXIT.
+
+       P-350-TALLY-RESULT.
+           ADD 1 TO GAMES-PLAYED
+           EVALUATE TRUE
+               WHEN OUTCOME-WIN
+                   ADD 1 TO WIN-COUNT
+                   COMPUTE ARROWS-USED-THIS-GAME =
+                       RESULT-STARTING-ARROWS - RESULT-ARROWS-LEFT
+                   ADD ARROWS-USED-THIS-GAME TO ARROWS-USED-TOTAL
+               WHEN OUTCOME-EATEN
+                   ADD 1 TO EATEN-COUNT
+               WHEN OUTCOME-PIT
+                   ADD 1 TO PIT-COUNT
+               WHEN OUTCOME-NO-ARROWS
+                   ADD 1 TO NO-ARROWS-COUNT
+           END-EVALUATE
+           MOVE RESULT-TIMESTAMP(11:2) TO WS-HOUR
+           COMPUTE HOUR-INDEX = WS-HOUR + 1
+           ADD 1 TO HOUR-COUNT(HOUR-INDEX).
+       P-350-EXIT.
+           EXIT.
+
+       P-400-PRINT-REPORT.
+           IF GAMES-PLAYED EQUAL ZERO THEN
+               CONTINUE
+           ELSE
+               COMPUTE WIN-RATE =
+                   WIN-COUNT / GAMES-PLAYED * 100
+               COMPUTE EATEN-RATE =
+                   EATEN-COUNT / GAMES-PLAYED * 100
+               COMPUTE PIT-RATE =
+                   PIT-COUNT / GAMES-PLAYED * 100
+               COMPUTE NO-ARROWS-RATE =
+                   NO-ARROWS-COUNT / GAMES-PLAYED * 100
+               IF WIN-COUNT NOT EQUAL ZERO THEN
+                   COMPUTE AVG-ARROWS-PER-WIN =
+                       ARROWS-USED-TOTAL / WIN-COUNT
+               END-IF
+               PERFORM P-450-FIND-BUSIEST-HOUR THRU P-450-EXIT
+           END-IF
+
+           DISPLAY "=============================================="
+           DISPLAY "     WUMPUS END-OF-DAY MANAGEMENT REPORT      "
+           DISPLAY "=============================================="
+           DISPLAY "GAMES PLAYED .............. " GAMES-PLAYED
+           DISPLAY "WINS (WUMPUS KILLED) ...... " WIN-COUNT
+                   " (" WIN-RATE "%)"
+           DISPLAY "EATEN BY WUMPUS ............ " EATEN-COUNT
+                   " (" EATEN-RATE "%)"
+           DISPLAY "FELL IN A PIT .............. " PIT-COUNT
+                   " (" PIT-RATE "%)"
+           DISPLAY "RAN OUT OF ARROWS .......... " NO-ARROWS-COUNT
+                   " (" NO-ARROWS-RATE "%)"
+           DISPLAY "AVG ARROWS USED PER WIN .... " AVG-ARROWS-PER-WIN
+           IF GAMES-PLAYED NOT EQUAL ZERO THEN
+               DISPLAY "BUSIEST HOUR ............... " BUSIEST-HOUR
+                       ":00 (" BUSIEST-HOUR-COUNT " GAMES)"
+           END-IF
+           DISPLAY "=============================================="
+           .
+       P-400-EXIT.
+           EXIT.
+
+       P-450-FIND-BUSIEST-HOUR.
+           PERFORM VARYING HOUR-INDEX FROM 1 BY 1 UNTIL HOUR-INDEX > 24
+               IF HOUR-COUNT(HOUR-INDEX) > BUSIEST-HOUR-COUNT THEN
+                   MOVE HOUR-COUNT(HOUR-INDEX) TO BUSIEST-HOUR-COUNT
+                   COMPUTE BUSIEST-HOUR = HOUR-INDEX - 1
+               END-IF
+           END-PERFORM.
+       P-450-EXIT.
+           EXIT.
