@@ -0,0 +1,27 @@
+//WUMPUS   JOB (ACCT),'REGRESSION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* UNATTENDED / BATCH REGRESSION RUN FOR HUNT-THE-WUMPUS
+//* FEEDS A CANNED SEQUENCE OF COMMANDS THROUGH SYSIN SO THE
+//* GAME CAN BE RUN WITHOUT AN OPERATOR AT A TERMINAL.  USE THIS
+//* TO REPLAY A FIXED MOVE SCRIPT AFTER CHANGES TO THE ARROW OR
+//* BAT LOGIC IN WUMPUS.CBL.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=WUMPUS
+//STEPLIB  DD DSN=USER.WUMPUS.LOADLIB,DISP=SHR
+//CAVEDEF  DD DSN=USER.WUMPUS.CAVEDEF,DISP=SHR
+//RESULTS  DD DSN=USER.WUMPUS.RESULTS,DISP=SHR
+//AUDIT    DD DSN=USER.WUMPUS.AUDIT,DISP=MOD
+//CHECKPT  DD DSN=USER.WUMPUS.CHECKPT,DISP=SHR
+//DIFPARM  DD DSN=USER.WUMPUS.DIFPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+1
+REGRESS1
+N
+GO 1
+GO 2
+SHOO 5 3 9 20 15
+GO 3
+QUIT
+/*
